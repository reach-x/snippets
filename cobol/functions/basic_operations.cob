@@ -1,39 +1,796 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BASIC-OPERATIONS.
-       AUTHOR. CLAUDE.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BASIC-OPERATIONS.
+000030 AUTHOR.        D. OKONKWO.
+000040 INSTALLATION.  REACH-X DATA CENTER.
+000050 DATE-WRITTEN.  01/14/2019.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    -------------------------------------------------------
+000100*    01/14/2019  DOK   ORIGINAL DEMONSTRATION PROGRAM.
+000110*    08/08/2026  DOK   DRIVE ARITHMETIC FROM A DAILY TRANSACTION
+000120*                      FILE (TRANIN) INSTEAD OF HARDCODED NUM1/
+000130*                      NUM2.  RESULT WIDENED TO PIC 9(06) SINCE
+000140*                      REAL OPERAND PAIRS CAN OVERFLOW THE OLD
+000150*                      PIC 9(04) ON MULTIPLY.
+000160*    08/08/2026  DOK   ADDED RPTOUT SUMMARY REPORT FILE (HEADER,
+000170*                      ONE DETAIL LINE PER TRANSACTION, TRAILING
+000180*                      CONTROL TOTAL LINE) IN PLACE OF SYSOUT-ONLY
+000190*                      DISPLAY OF THE RESULT VALUES.
+000200*    08/08/2026  DOK   ADDED 2050-VALIDATE-TRANS TO CATCH A ZERO
+000201*                      DIVISOR ON NUM1 AND AN OUT-OF-RANGE AGE-VAR
+000202*                      BEFORE THE ARITHMETIC RUNS.  BAD RECORDS
+000203*                      ARE ROUTED TO EXCOUT WITH A REASON CODE
+000204*                      INSTEAD OF ABENDING THE BATCH.  AGE-VAR
+000205*                      WIDENED FROM PIC 99 TO PIC 9(03) SO IT NO
+000206*                      LONGER TRUNCATES AGES OF 100 OR MORE.
+000207*                      EXC-RECORD IS BUILT IN WORKING-STORAGE AND
+000208*                      MOVED TO A GENERIC EXCOUT FD RECORD BEFORE
+000209*                      EACH WRITE (SAME PATTERN AS RPTOUT'S LINE
+000210*                      LAYOUTS).
+000300*    08/08/2026  DOK   ADDED CHECKPOINT/RESTART.  A CHECKPOINT
+000310*                      RECORD (RECORD COUNT AND LAST CUSTOMER KEY)
+000320*                      IS WRITTEN TO CHKPT EVERY BOP-CHECKPOINT-
+000330*                      INTERVAL RECORDS.  ON STARTUP, IF CHKPT
+000340*                      HOLDS A CHECKPOINT FROM A PRIOR RUN, TRANIN
+000350*                      IS REPOSITIONED PAST THE RECORDS ALREADY
+000360*                      PROCESSED BEFORE THE NORMAL READ LOOP
+000370*                      RESUMES.  CHKPT IS CLEARED AT A NORMAL
+000380*                      END OF JOB.
+000390*    08/08/2026  DOK   ADDED CUSTMAST CUSTOMER MASTER FILE.
+000400*                      NAME-VAR AND AGE-VAR ARE NO LONGER
+000410*                      HARDCODED - 2030-LOOKUP-CUSTOMER READS
+000420*                      CUSTMAST BY TRAN-CUST-ID AND POPULATES THEM
+000430*                      FROM THE MASTER RECORD FOUND.  A CUSTOMER
+000440*                      ID NOT ON CUSTMAST IS REJECTED TO EXCOUT
+000450*                      THE SAME WAY A BAD DIVISOR OR AGE IS.
+000460*    08/08/2026  DOK   ADDED AUDIT TRAIL FILE (AUDITLOG) - ONE
+000470*                      RECORD PER VALIDATED TRANSACTION WITH
+000480*                      OPERANDS, ALL FOUR RESULTS, A TIMESTAMP,
+000490*                      AND THE JOB'S RUN ID.
+000500*    08/08/2026  DOK   ADDED END-OF-JOB RECONCILIATION AGAINST AN
+000510*                      EXTERNALLY SUPPLIED CONTROL TOTAL RECORD
+000520*                      (CTLIN).  9150-RECONCILE COMPARES THE
+000530*                      ACCUMULATED RESULT TOTAL TO CTLIN'S
+000540*                      EXPECTED TOTAL AND WRITES A MATCH/BREAK
+000550*                      LINE TO RPTOUT.
+000560*    08/08/2026  DOK   REPLACED THE ONE-RECORD-AT-A-TIME READ LOOP
+000570*                      WITH A SORT STEP AND AN OCCURS TABLE SO A
+000580*                      NIGHTLY RUN OF THOUSANDS OF TRANSACTIONS IS
+000590*                      HANDLED IN ONE PASS.  TRANIN IS SORTED BY
+000600*                      CUST-ID INTO SRTOUT, LOADED INTO
+000610*                      BOP-TRANS-TABLE BY 1150-LOAD-TABLE.
+000620*                       2000-PROCESS-TRANS STEPS THROUGH THE
+000630*                      TABLE BY BOP-TRANS-IDX INSTEAD OF
+000640*                      RE-READING TRANIN.  CHECKPOINT/RESTART
+000650*                      NOW SAVES AND RESUMES A TABLE INDEX
+000660*                      INSTEAD OF REPOSITIONING A FILE.
+000670*    08/08/2026  DOK   ADDED RUNCTL CONTROL CARD - FLAGS FOR EACH
+000680*                      OF THE FOUR OPERATIONS LET A RUN BE
+000690*                      RESTRICTED TO A SUBSET WITHOUT A RECOMPILE.
+000700*                      A MISSING CONTROL CARD DEFAULTS TO ALL
+000710*                      FOUR OPERATIONS ENABLED.  DD NAMES REMAIN
+000720*                      BOUND AT THE JCL SELECT/ASSIGN LEVEL.
+000721*    08/08/2026  DOK   2050-VALIDATE-TRANS NOW REJECTS NUM1 > NUM2
+000722*                      WHEN SUBTRACT IS ENABLED INSTEAD OF LETTING
+000723*                      SUBTRACT-RESULT SILENTLY STORE THE ABSOLUTE
+000724*                      VALUE OF A NEGATIVE DIFFERENCE.
+000725*                      9000-TERMINATE NO LONGER WRITES OR CLOSES
+000726*                      RPTOUT/EXCOUT/CUSTMAST/AUDITLOG ON AN EARLY
+000727*                      EXIT UNLESS THE CORRESPONDING OPEN SWITCH
+000728*                      SHOWS THE FILE WAS ACTUALLY OPENED.
+000729*                      RPTOUT'S TRAILER LINE NOW CARRIES THE
+000730*                      EXCEPTION COUNT ALONGSIDE THE RECORD COUNT
+000731*                      AND RESULT TOTAL. 2070-WRITE-CHECKPOINT AND
+000732*                      9050-CLEAR-CHECKPOINT NOW CHECK
+000733*                      BOP-CHKPT-STATUS INSTEAD OF SWALLOWING A
+000734*                      CHECKPOINT I/O FAILURE.
+000735*****************************************************************
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1                 PIC 9(3) VALUE 10.
-       01 NUM2                 PIC 9(3) VALUE 20.
-       01 RESULT               PIC 9(4).
-       01 NAME-VAR             PIC X(20) VALUE 'ALICE'.
-       01 AGE-VAR              PIC 99 VALUE 30.
+000740 ENVIRONMENT DIVISION.
+000750 CONFIGURATION SECTION.
+000760 SOURCE-COMPUTER.   IBM-370.
+000770 OBJECT-COMPUTER.   IBM-370.
 
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY ' '.
-           DISPLAY '=== BASIC OPERATIONS IN COBOL ==='.
-           DISPLAY ' '.
+000780 INPUT-OUTPUT SECTION.
+000790 FILE-CONTROL.
+000800     SELECT TRANS-FILE ASSIGN TO TRANIN
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS BOP-TRANS-STATUS.
+000830     SELECT RPTOUT-FILE ASSIGN TO RPTOUT
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS BOP-RPTOUT-STATUS.
+000860     SELECT EXCOUT-FILE ASSIGN TO EXCOUT
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS BOP-EXCOUT-STATUS.
+000890     SELECT CHKPT-FILE ASSIGN TO CHKPT
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS BOP-CHKPT-STATUS.
+000920     SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+000930         ORGANIZATION IS INDEXED
+000940         ACCESS MODE IS RANDOM
+000950         RECORD KEY IS CUST-ID
+000960         FILE STATUS IS BOP-CUSTMAST-STATUS.
+000970     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000980         ORGANIZATION IS LINE SEQUENTIAL
+000990         FILE STATUS IS BOP-AUDIT-STATUS.
+001000     SELECT CTLIN-FILE ASSIGN TO CTLIN
+001010         ORGANIZATION IS LINE SEQUENTIAL
+001020         FILE STATUS IS BOP-CTLIN-STATUS.
+001030     SELECT CTLCARD-FILE ASSIGN TO RUNCTL
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS BOP-CTLCARD-STATUS.
+001060     SELECT SORT-WORK-FILE ASSIGN TO SRTWORK1.
+001070     SELECT SORTOUT-FILE ASSIGN TO SRTOUT
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS BOP-SORTOUT-STATUS.
 
-           DISPLAY 'NUM1: ' NUM1.
-           DISPLAY 'NUM2: ' NUM2.
+001100 DATA DIVISION.
+001110 FILE SECTION.
+001120 FD  TRANS-FILE
+001130     RECORDING MODE IS F
+001140     LABEL RECORDS ARE STANDARD.
+001150 COPY TRANFILE.
 
-           ADD NUM1 TO NUM2 GIVING RESULT.
-           DISPLAY ' '.
-           DISPLAY 'ADD: ' RESULT.
+001160 SD  SORT-WORK-FILE.
+001170 COPY TRANFILE REPLACING ==TRAN-RECORD== BY ==SRT-RECORD==
+001180     ==TRAN-CUST-ID== BY ==SRT-CUST-ID==
+001190     ==TRAN-NUM1==    BY ==SRT-NUM1==
+001200     ==TRAN-NUM2==    BY ==SRT-NUM2==.
 
-           SUBTRACT NUM1 FROM NUM2 GIVING RESULT.
-           DISPLAY 'SUBTRACT: ' RESULT.
+001210 FD  SORTOUT-FILE
+001220     RECORDING MODE IS F
+001230     LABEL RECORDS ARE STANDARD.
+001240 COPY TRANFILE REPLACING ==TRAN-RECORD== BY ==SRTOUT-RECORD==
+001250     ==TRAN-CUST-ID== BY ==SRTOUT-CUST-ID==
+001260     ==TRAN-NUM1==    BY ==SRTOUT-NUM1==
+001270     ==TRAN-NUM2==    BY ==SRTOUT-NUM2==.
 
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT.
-           DISPLAY 'MULTIPLY: ' RESULT.
+001280 FD  RPTOUT-FILE
+001290     RECORDING MODE IS F
+001300     LABEL RECORDS ARE STANDARD.
+001310 01  RPT-RECORD               PIC X(132).
 
-           DIVIDE NUM2 BY NUM1 GIVING RESULT.
-           DISPLAY 'DIVIDE: ' RESULT.
+001320 FD  EXCOUT-FILE
+001330     RECORDING MODE IS F
+001340     LABEL RECORDS ARE STANDARD.
+001350 01  EXC-FILE-RECORD          PIC X(48).
 
-           DISPLAY ' '.
-           DISPLAY 'NAME: ' NAME-VAR.
-           DISPLAY 'AGE: ' AGE-VAR.
+001360 FD  CHKPT-FILE
+001370     RECORDING MODE IS F
+001380     LABEL RECORDS ARE STANDARD.
+001390 COPY CHKPT.
 
-           STOP RUN.
+001400 FD  CUSTMAST-FILE
+001410     LABEL RECORDS ARE STANDARD.
+001420 COPY CUSTMAST.
+
+001430 FD  AUDIT-FILE
+001440     RECORDING MODE IS F
+001450     LABEL RECORDS ARE STANDARD.
+001460 01  AUD-FILE-RECORD          PIC X(68).
+
+001470 FD  CTLIN-FILE
+001480     RECORDING MODE IS F
+001490     LABEL RECORDS ARE STANDARD.
+001500 COPY CTLTOT.
+
+001510 FD  CTLCARD-FILE
+001520     RECORDING MODE IS F
+001530     LABEL RECORDS ARE STANDARD.
+001540 COPY RUNCTL.
+
+001550 WORKING-STORAGE SECTION.
+001560*****************************************************************
+001570*    FILE STATUS AND CONTROL SWITCHES
+001580*****************************************************************
+001590 77  BOP-TRANS-STATUS         PIC X(02) VALUE SPACES.
+001600 77  BOP-RPTOUT-STATUS        PIC X(02) VALUE SPACES.
+001610 77  BOP-EXCOUT-STATUS        PIC X(02) VALUE SPACES.
+001620 77  BOP-CHKPT-STATUS         PIC X(02) VALUE SPACES.
+001630 77  BOP-CUSTMAST-STATUS      PIC X(02) VALUE SPACES.
+001640 77  BOP-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+001650 77  BOP-CTLIN-STATUS         PIC X(02) VALUE SPACES.
+001660 77  BOP-CTLCARD-STATUS       PIC X(02) VALUE SPACES.
+001670 77  BOP-SORTOUT-STATUS       PIC X(02) VALUE SPACES.
+001680 77  BOP-SORTOUT-EOF-SWITCH   PIC X(01) VALUE 'N'.
+001690     88  END-OF-SORTOUT-FILE          VALUE 'Y'.
+001700 77  BOP-VALID-SWITCH         PIC X(01) VALUE 'Y'.
+001710     88  TRANS-IS-VALID               VALUE 'Y'.
+001720     88  TRANS-IS-INVALID             VALUE 'N'.
+001730 77  BOP-CUSTOMER-FOUND-SWITCH PIC X(01) VALUE 'Y'.
+001740     88  CUSTOMER-WAS-FOUND           VALUE 'Y'.
+001750     88  CUSTOMER-NOT-FOUND           VALUE 'N'.
+001751 77  BOP-RPTOUT-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+001752     88  RPTOUT-IS-OPEN               VALUE 'Y'.
+001753 77  BOP-EXCOUT-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+001754     88  EXCOUT-IS-OPEN               VALUE 'Y'.
+001755 77  BOP-CUSTMAST-OPEN-SWITCH PIC X(01) VALUE 'N'.
+001756     88  CUSTMAST-IS-OPEN             VALUE 'Y'.
+001757 77  BOP-AUDIT-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+001758     88  AUDIT-IS-OPEN                 VALUE 'Y'.
+001760 77  BOP-RECORD-COUNT         PIC 9(07) VALUE ZERO.
+001770 77  BOP-EXCEPTION-COUNT      PIC 9(07) VALUE ZERO.
+001780 77  BOP-RESULT-TOTAL         PIC 9(12) VALUE ZERO.
+
+001790*****************************************************************
+001800*    CHECKPOINT/RESTART CONTROL FIELDS
+001810*****************************************************************
+001811 77  BOP-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+001812     88  RESTART-DETECTED             VALUE 'Y'.
+001820 77  BOP-CHECKPOINT-INTERVAL  PIC 9(07) VALUE 100.
+001830 77  BOP-CHECKPOINT-QUOTIENT  PIC 9(07) VALUE ZERO.
+001840 77  BOP-CHECKPOINT-REMAINDER PIC 9(07) VALUE ZERO.
+
+001850*****************************************************************
+001860*    AUDIT TRAIL CONTROL FIELDS
+001870*****************************************************************
+001880 77  BOP-RUN-ID               PIC X(14) VALUE SPACES.
+001890 77  BOP-CURRENT-DATE         PIC 9(06) VALUE ZERO.
+001900 77  BOP-CURRENT-TIME         PIC 9(08) VALUE ZERO.
+
+001910*****************************************************************
+001920*    SORT/TABLE CONTROL FIELDS
+001930*        TRANIN IS SORTED BY CUST-ID INTO SRTOUT, WHICH IS LOADED
+001940*        INTO BOP-TRANS-TABLE SO MAIN-PROCEDURE CAN PROCESS A
+001950*        WHOLE NIGHT'S VOLUME IN ONE PASS INSTEAD OF REWINDING
+001960*        AND RE-READING TRANIN ONE RECORD AT A TIME.
+001970*****************************************************************
+001980 77  BOP-TABLE-COUNT          PIC 9(05) VALUE ZERO.
+001990 77  BOP-TRANS-IDX            PIC 9(05) VALUE ZERO.
+002000 77  BOP-MAX-TABLE-ENTRIES    PIC 9(05) VALUE 05000.
+002010 01  BOP-TRANS-TABLE.
+002020     05  BOP-TRANS-ENTRY  OCCURS 5000 TIMES.
+002030         10  BOP-T-CUST-ID    PIC X(06).
+002040         10  BOP-T-NUM1       PIC 9(03).
+002050         10  BOP-T-NUM2       PIC 9(03).
+
+002060*****************************************************************
+002070*    ARITHMETIC WORK AREAS
+002080*****************************************************************
+002090 01  NUM1                    PIC 9(03).
+002100 01  NUM2                    PIC 9(03).
+002110 01  BOP-ARITH-RESULTS.
+002120     05  ADD-RESULT          PIC 9(06).
+002130     05  SUBTRACT-RESULT     PIC 9(06).
+002140     05  MULTIPLY-RESULT     PIC 9(06).
+002150     05  DIVIDE-RESULT       PIC 9(06).
+002160 01  NAME-VAR                PIC X(20).
+002170 01  AGE-VAR                 PIC 9(03).
+002180 77  BOP-MAX-VALID-AGE        PIC 9(03) VALUE 120.
+
+002190*****************************************************************
+002200*    RPTOUT REPORT LINE LAYOUTS (BUILT HERE, MOVED TO THE
+002210*    RPT-RECORD FD AREA BEFORE EACH WRITE)
+002220*****************************************************************
+002230 COPY RPTLINES.
+
+002240*****************************************************************
+002250*    EXCOUT EXCEPTION RECORD (BUILT HERE, MOVED TO THE
+002260*    EXC-FILE-RECORD FD AREA BEFORE EACH WRITE)
+002270*****************************************************************
+002280 COPY EXCREC.
+
+002290*****************************************************************
+002300*    AUDIT TRAIL RECORD (BUILT HERE, MOVED TO THE AUD-FILE-RECORD
+002310*    FD AREA BEFORE EACH WRITE)
+002320*****************************************************************
+002330 COPY AUDITREC.
+002340 PROCEDURE DIVISION.
+002350*****************************************************************
+002360*    0000-MAINLINE
+002370*        TOP LEVEL CONTROL FOR THE ARITHMETIC BATCH RUN.
+002380*****************************************************************
+002390 0000-MAINLINE.
+002400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+002410     PERFORM 2000-PROCESS-TRANS THRU 2000-PROCESS-TRANS-EXIT
+002420         UNTIL BOP-TRANS-IDX > BOP-TABLE-COUNT.
+002430     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+002440     STOP RUN.
+
+002450*****************************************************************
+002460*    1000-INITIALIZE
+002470*        SORT TRANIN BY CUST-ID INTO SRTOUT, CHECK CHKPT FOR A
+002471*        PRIOR RESTART, OPEN THE REMAINING FILES (EXTEND INSTEAD
+002472*        OF OUTPUT ON RPTOUT/EXCOUT/AUDITLOG WHEN RESTARTING, SO
+002473*        THE PRIOR RUN'S OUTPUT IS NOT TRUNCATED), LOAD THE
+002480*        SORTED TRANSACTIONS INTO BOP-TRANS-TABLE, AND POSITION
+002490*        BOP-TRANS-IDX FOR THE PROCESSING LOOP.
+002500*****************************************************************
+002510 1000-INITIALIZE.
+002520     DISPLAY ' '.
+002530     DISPLAY '=== BASIC OPERATIONS IN COBOL ==='.
+002540     DISPLAY ' '.
+002550     SORT SORT-WORK-FILE
+002560         ON ASCENDING KEY SRT-CUST-ID
+002570         USING TRANS-FILE
+002580         GIVING SORTOUT-FILE.
+002590     IF SORT-RETURN NOT = ZERO
+002600         DISPLAY 'SORT FAILED - RETURN CODE ' SORT-RETURN
+002601         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+002602         STOP RUN
+002603     END-IF.
+002610     PERFORM 1160-CHECK-RESTART THRU 1160-CHECK-RESTART-EXIT.
+002620     IF RESTART-DETECTED
+002621         OPEN EXTEND RPTOUT-FILE
+002622     ELSE
+002623         OPEN OUTPUT RPTOUT-FILE
+002624     END-IF.
+002630     IF BOP-RPTOUT-STATUS NOT = '00'
+002640         DISPLAY 'RPTOUT OPEN FAILED - STATUS ' BOP-RPTOUT-STATUS
+002641         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+002642         STOP RUN
+002643     END-IF.
+002644     MOVE 'Y' TO BOP-RPTOUT-OPEN-SWITCH.
+002650     IF RESTART-DETECTED
+002651         OPEN EXTEND EXCOUT-FILE
+002652     ELSE
+002653         OPEN OUTPUT EXCOUT-FILE
+002654     END-IF.
+002670     IF BOP-EXCOUT-STATUS NOT = '00'
+002680         DISPLAY 'EXCOUT OPEN FAILED - STATUS ' BOP-EXCOUT-STATUS
+002681         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+002682         STOP RUN
+002683     END-IF.
+002684     MOVE 'Y' TO BOP-EXCOUT-OPEN-SWITCH.
+002700     OPEN INPUT CUSTMAST-FILE.
+002710     IF BOP-CUSTMAST-STATUS NOT = '00'
+002720         DISPLAY 'CUSTMAST OPEN FAIL - STAT ' BOP-CUSTMAST-STATUS
+002721         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+002722         STOP RUN
+002723     END-IF.
+002724     MOVE 'Y' TO BOP-CUSTMAST-OPEN-SWITCH.
+002730     IF RESTART-DETECTED
+002731         OPEN EXTEND AUDIT-FILE
+002732     ELSE
+002733         OPEN OUTPUT AUDIT-FILE
+002734     END-IF.
+002750     IF BOP-AUDIT-STATUS NOT = '00'
+002760         DISPLAY 'AUDITLOG OPEN FAILED - STATUS ' BOP-AUDIT-STATUS
+002761         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+002762         STOP RUN
+002763     END-IF.
+002764     MOVE 'Y' TO BOP-AUDIT-OPEN-SWITCH.
+002780     ACCEPT BOP-CURRENT-DATE FROM DATE.
+002790     ACCEPT BOP-CURRENT-TIME FROM TIME.
+002800     MOVE BOP-CURRENT-DATE TO BOP-RUN-ID(1:6).
+002810     MOVE BOP-CURRENT-TIME TO BOP-RUN-ID(7:8).
+002815     IF NOT RESTART-DETECTED
+002816         PERFORM 1200-WRITE-HEADER THRU 1200-WRITE-HEADER-EXIT
+002817     END-IF.
+002830     OPEN INPUT SORTOUT-FILE.
+002840     IF BOP-SORTOUT-STATUS NOT = '00'
+002850         DISPLAY 'SRTOUT OPEN FAILED - STATUS ' BOP-SORTOUT-STATUS
+002851         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+002852         STOP RUN
+002853     END-IF.
+002870     PERFORM 1150-LOAD-TABLE THRU 1150-LOAD-TABLE-EXIT.
+002880     CLOSE SORTOUT-FILE.
+002900     PERFORM 1170-READ-RUN-CONTROL
+002901         THRU 1170-READ-RUN-CONTROL-EXIT.
+002910 1000-INITIALIZE-EXIT.
+002920     EXIT.
+
+002930*****************************************************************
+002940*    1200-WRITE-HEADER
+002950*        WRITE THE RPTOUT COLUMN HEADING LINE.
+002960*****************************************************************
+002970 1200-WRITE-HEADER.
+002980     MOVE RPT-HEADER-LINE TO RPT-RECORD.
+002990     WRITE RPT-RECORD.
+003000 1200-WRITE-HEADER-EXIT.
+003010     EXIT.
+
+003020*****************************************************************
+003030*    1150-LOAD-TABLE
+003040*        LOAD THE SORTED TRANSACTIONS FROM SRTOUT INTO
+003050*        BOP-TRANS-TABLE, ONE TABLE ENTRY PER ENTRY UNTIL SRTOUT
+003060*        IS EXHAUSTED OR THE TABLE IS FULL.
+003070*****************************************************************
+003080 1150-LOAD-TABLE.
+003090     MOVE ZERO TO BOP-TABLE-COUNT.
+003100     PERFORM 1155-LOAD-ONE-ENTRY THRU 1155-LOAD-ONE-ENTRY-EXIT
+003110         UNTIL END-OF-SORTOUT-FILE
+003120             OR BOP-TABLE-COUNT = BOP-MAX-TABLE-ENTRIES.
+003121     IF BOP-TABLE-COUNT = BOP-MAX-TABLE-ENTRIES
+003122             AND NOT END-OF-SORTOUT-FILE
+003123         DISPLAY 'WARNING - BOP-TRANS-TABLE FULL AT '
+003124             BOP-MAX-TABLE-ENTRIES ' ENTRIES - REMAINING '
+003125             'SRTOUT RECORDS WERE NOT LOADED THIS RUN'
+003126     END-IF.
+003130 1150-LOAD-TABLE-EXIT.
+003140     EXIT.
+
+003150*****************************************************************
+003160*    1155-LOAD-ONE-ENTRY
+003170*        READ ONE SRTOUT RECORD INTO THE NEXT BOP-TRANS-TABLE
+003180*        ENTRY, SETTING THE EOF SWITCH WHEN SRTOUT IS EXHAUSTED.
+003190*****************************************************************
+003200 1155-LOAD-ONE-ENTRY.
+003210     READ SORTOUT-FILE
+003220         AT END
+003230             MOVE 'Y' TO BOP-SORTOUT-EOF-SWITCH
+003240             GO TO 1155-LOAD-ONE-ENTRY-EXIT.
+003250     ADD 1 TO BOP-TABLE-COUNT.
+003260     MOVE SRTOUT-CUST-ID TO BOP-T-CUST-ID(BOP-TABLE-COUNT).
+003270     MOVE SRTOUT-NUM1    TO BOP-T-NUM1(BOP-TABLE-COUNT).
+003280     MOVE SRTOUT-NUM2    TO BOP-T-NUM2(BOP-TABLE-COUNT).
+003290 1155-LOAD-ONE-ENTRY-EXIT.
+003300     EXIT.
+
+003310*****************************************************************
+003320*    1160-CHECK-RESTART
+003330*        IF CHKPT HOLDS A CHECKPOINT FROM A PRIOR RUN, SET
+003331*        BOP-RESTART-SWITCH SO 1000-INITIALIZE CAN OPEN RPTOUT,
+003332*        EXCOUT AND AUDITLOG FOR EXTEND INSTEAD OF OUTPUT, AND
+003340*        POSITION BOP-TRANS-IDX JUST PAST THE LAST TABLE ENTRY
+003350*        ALREADY PROCESSED SO THE PROCESSING LOOP RESUMES WHERE
+003360*        THE PRIOR RUN LEFT OFF INSTEAD OF REPROCESSING THE WHOLE
+003361*        TABLE.  THIS RUNS BEFORE ANY OF THE THREE FILES ARE
+003362*        OPENED SO THE OPEN MODE DECISION CAN STILL BE MADE.
+003370*****************************************************************
+003380 1160-CHECK-RESTART.
+003390     MOVE 1 TO BOP-TRANS-IDX.
+003400     OPEN INPUT CHKPT-FILE.
+003410     IF BOP-CHKPT-STATUS = '00'
+003420         READ CHKPT-FILE
+003430             AT END
+003440                 MOVE ZERO TO CHK-RECORD-COUNT
+003450         END-READ
+003460         CLOSE CHKPT-FILE
+003470         IF CHK-RECORD-COUNT > ZERO
+003480             DISPLAY 'RESTART DETECTED - SKIPPING TO RECORD '
+003490                 CHK-RECORD-COUNT
+003500             ADD 1 TO CHK-RECORD-COUNT GIVING BOP-TRANS-IDX
+003501             MOVE CHK-RECORD-COUNT TO BOP-RECORD-COUNT
+003502             MOVE CHK-RESULT-TOTAL TO BOP-RESULT-TOTAL
+003503             MOVE 'Y' TO BOP-RESTART-SWITCH
+003510         END-IF
+003520     END-IF.
+003530 1160-CHECK-RESTART-EXIT.
+003540     EXIT.
+
+003550*****************************************************************
+003560*    1170-READ-RUN-CONTROL
+003570*        READ THE ONE-RECORD RUNCTL CONTROL CARD TO SEE WHICH OF
+003580*        THE FOUR ARITHMETIC OPERATIONS THIS RUN SHOULD PERFORM.
+003590*        A MISSING OR UNREADABLE CONTROL CARD DEFAULTS TO ALL
+003600*        FOUR OPERATIONS ENABLED SO THE RUN BEHAVES THE SAME AS
+003610*        BEFORE RUNCTL EXISTED.
+003620*****************************************************************
+003630 1170-READ-RUN-CONTROL.
+003640     OPEN INPUT CTLCARD-FILE.
+003650     IF BOP-CTLCARD-STATUS = '00'
+003660         READ CTLCARD-FILE
+003670             AT END
+003680                 MOVE 'Y' TO RUNCTL-RUN-ADD RUNCTL-RUN-SUBTRACT
+003690                     RUNCTL-RUN-MULTIPLY RUNCTL-RUN-DIVIDE
+003700         END-READ
+003710         CLOSE CTLCARD-FILE
+003720     ELSE
+003730         MOVE 'Y' TO RUNCTL-RUN-ADD RUNCTL-RUN-SUBTRACT
+003740             RUNCTL-RUN-MULTIPLY RUNCTL-RUN-DIVIDE
+003750     END-IF.
+003760 1170-READ-RUN-CONTROL-EXIT.
+003770     EXIT.
+
+003780*****************************************************************
+003790*    2000-PROCESS-TRANS
+003800*        PERFORM THE FOUR ARITHMETIC OPERATIONS FOR ONE TABLE
+003810*        ENTRY, THEN STEP TO THE NEXT ONE.
+003820*****************************************************************
+003830 2000-PROCESS-TRANS.
+003840     MOVE BOP-T-NUM1(BOP-TRANS-IDX) TO NUM1.
+003850     MOVE BOP-T-NUM2(BOP-TRANS-IDX) TO NUM2.
+
+003860     PERFORM 2030-LOOKUP-CUSTOMER THRU 2030-LOOKUP-CUSTOMER-EXIT.
+003870     PERFORM 2050-VALIDATE-TRANS THRU 2050-VALIDATE-TRANS-EXIT.
+
+003880     IF TRANS-IS-VALID
+003890         PERFORM 2200-COMPUTE-ARITHMETIC
+003900             THRU 2200-COMPUTE-ARITHMETIC-EXIT
+003910     END-IF.
+
+003920     ADD 1 TO BOP-RECORD-COUNT.
+003930     PERFORM 2070-WRITE-CHECKPOINT
+003931         THRU 2070-WRITE-CHECKPOINT-EXIT.
+003940     ADD 1 TO BOP-TRANS-IDX.
+003950 2000-PROCESS-TRANS-EXIT.
+003960     EXIT.
+
+003970*****************************************************************
+003980*    2030-LOOKUP-CUSTOMER
+003990*        LOOK UP THE TRANSACTION'S CUSTOMER ID ON CUSTMAST AND
+004000*        POPULATE NAME-VAR/AGE-VAR FROM THE MASTER RECORD FOUND.
+004010*        A KEY NOT ON CUSTMAST LEAVES NAME-VAR/AGE-VAR BLANK AND
+004020*        SETS BOP-CUSTOMER-FOUND-SWITCH SO 2050-VALIDATE-TRANS CAN
+004030*        REJECT THE TRANSACTION.
+004040*****************************************************************
+004050 2030-LOOKUP-CUSTOMER.
+004060     MOVE 'Y' TO BOP-CUSTOMER-FOUND-SWITCH.
+004070     MOVE BOP-T-CUST-ID(BOP-TRANS-IDX) TO CUST-ID.
+004080     READ CUSTMAST-FILE
+004090         INVALID KEY
+004100             MOVE 'N' TO BOP-CUSTOMER-FOUND-SWITCH
+004110             MOVE SPACES TO NAME-VAR
+004120             MOVE ZERO TO AGE-VAR
+004130     END-READ.
+004140     IF CUSTOMER-WAS-FOUND
+004150         MOVE CUST-NAME TO NAME-VAR
+004160         MOVE CUST-AGE TO AGE-VAR
+004170     END-IF.
+004180 2030-LOOKUP-CUSTOMER-EXIT.
+004190     EXIT.
+
+004200*****************************************************************
+004210*    2050-VALIDATE-TRANS
+004220*        REJECT A TRANSACTION THAT WOULD ABEND THE ARITHMETIC
+004230*        (ZERO DIVISOR, CUSTOMER ID NOT ON CUSTMAST) OR CARRY AN
+004240*        OUT-OF-RANGE AGE OR A SUBTRACT THAT WOULD GO NEGATIVE,
+004250*        WRITING AN EXCEPTION RECORD WITH A REASON CODE INSTEAD.
+004260*****************************************************************
+004270 2050-VALIDATE-TRANS.
+004280     MOVE 'Y' TO BOP-VALID-SWITCH.
+004290     IF CUSTOMER-NOT-FOUND
+004300         MOVE 'N' TO BOP-VALID-SWITCH
+004310         MOVE 03 TO EXC-REASON-CODE
+004320         MOVE 'CUSTOMER ID NOT FOUND ON CUSTMAST'
+004330             TO EXC-REASON-TEXT
+004340         PERFORM 2060-WRITE-EXCEPTION
+004350             THRU 2060-WRITE-EXCEPTION-EXIT
+004360     END-IF.
+004370     IF TRANS-IS-VALID AND NUM1 = ZERO AND RUNCTL-DIVIDE-ENABLED
+004380         MOVE 'N' TO BOP-VALID-SWITCH
+004390         MOVE 01 TO EXC-REASON-CODE
+004400         MOVE 'ZERO DIVISOR - NUM1 EQUALS ZERO'
+004410             TO EXC-REASON-TEXT
+004420         PERFORM 2060-WRITE-EXCEPTION
+004430             THRU 2060-WRITE-EXCEPTION-EXIT
+004440     END-IF.
+004450     IF TRANS-IS-VALID AND AGE-VAR > BOP-MAX-VALID-AGE
+004460         MOVE 'N' TO BOP-VALID-SWITCH
+004470         MOVE 02 TO EXC-REASON-CODE
+004480         MOVE 'AGE-VAR OUT OF VALID RANGE'
+004490             TO EXC-REASON-TEXT
+004500         PERFORM 2060-WRITE-EXCEPTION
+004510             THRU 2060-WRITE-EXCEPTION-EXIT
+004520     END-IF.
+004521     IF TRANS-IS-VALID AND NUM1 > NUM2 AND RUNCTL-SUBTRACT-ENABLED
+004522         MOVE 'N' TO BOP-VALID-SWITCH
+004523         MOVE 04 TO EXC-REASON-CODE
+004524         MOVE 'NUM1 GREATER THAN NUM2 - SUBTRACT'
+004525             TO EXC-REASON-TEXT
+004526         PERFORM 2060-WRITE-EXCEPTION
+004527             THRU 2060-WRITE-EXCEPTION-EXIT
+004528     END-IF.
+004530 2050-VALIDATE-TRANS-EXIT.
+004540     EXIT.
+
+004550*****************************************************************
+004560*    2060-WRITE-EXCEPTION
+004570*        WRITE ONE EXCOUT RECORD FOR THE TRANSACTION REJECTED BY
+004580*        2050-VALIDATE-TRANS.
+004590*****************************************************************
+004600 2060-WRITE-EXCEPTION.
+004610     MOVE BOP-T-CUST-ID(BOP-TRANS-IDX) TO EXC-CUST-ID.
+004620     MOVE EXC-RECORD TO EXC-FILE-RECORD.
+004630     WRITE EXC-FILE-RECORD.
+004640     ADD 1 TO BOP-EXCEPTION-COUNT.
+004650 2060-WRITE-EXCEPTION-EXIT.
+004660     EXIT.
+
+004670*****************************************************************
+004680*    2070-WRITE-CHECKPOINT
+004690*        EVERY BOP-CHECKPOINT-INTERVAL RECORDS, WRITE THE CURRENT
+004700*        RECORD COUNT AND CUSTOMER KEY TO CHKPT SO A RESTART CAN
+004710*        REPOSITION TRANIN WITHOUT REPROCESSING THE WHOLE FILE.
+004711*        ABORTS THE RUN IF CHKPT CANNOT BE OPENED OR WRITTEN SO A
+004712*        CHECKPOINT FAILURE IS NEVER SWALLOWED SILENTLY.
+004720*****************************************************************
+004730 2070-WRITE-CHECKPOINT.
+004740     DIVIDE BOP-RECORD-COUNT BY BOP-CHECKPOINT-INTERVAL
+004750         GIVING BOP-CHECKPOINT-QUOTIENT
+004760         REMAINDER BOP-CHECKPOINT-REMAINDER.
+004770     IF BOP-CHECKPOINT-REMAINDER = ZERO
+004780         MOVE BOP-RECORD-COUNT TO CHK-RECORD-COUNT
+004781         MOVE BOP-RESULT-TOTAL TO CHK-RESULT-TOTAL
+004790         MOVE BOP-T-CUST-ID(BOP-TRANS-IDX) TO CHK-LAST-KEY
+004800         OPEN OUTPUT CHKPT-FILE
+004801         IF BOP-CHKPT-STATUS NOT = '00'
+004802             DISPLAY 'CHKPT OPEN FAILED - STATUS '
+004803                 BOP-CHKPT-STATUS
+004804             PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+004805             STOP RUN
+004806         END-IF
+004807         WRITE CHK-RECORD
+004808         IF BOP-CHKPT-STATUS NOT = '00'
+004809             DISPLAY 'CHKPT WRITE FAILED - STATUS '
+004810                 BOP-CHKPT-STATUS
+004811             CLOSE CHKPT-FILE
+004812             PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+004813             STOP RUN
+004814         END-IF
+004815         CLOSE CHKPT-FILE
+004816     END-IF.
+004840 2070-WRITE-CHECKPOINT-EXIT.
+004850     EXIT.
+
+004860*****************************************************************
+004870*    2200-COMPUTE-ARITHMETIC
+004880*        PERFORM THE FOUR ARITHMETIC OPERATIONS FOR ONE VALIDATED
+004890*        TRANSACTION RECORD AND WRITE ITS RPTOUT DETAIL LINE.
+004900*****************************************************************
+004910 2200-COMPUTE-ARITHMETIC.
+004920     MOVE ZERO TO BOP-ARITH-RESULTS.
+004930     DISPLAY 'NUM1: ' NUM1.
+004940     DISPLAY 'NUM2: ' NUM2.
+
+004950     IF RUNCTL-ADD-ENABLED
+004960         ADD NUM1 TO NUM2 GIVING ADD-RESULT
+004970         DISPLAY ' '
+004980         DISPLAY 'ADD: ' ADD-RESULT
+004990     END-IF.
+
+005000     IF RUNCTL-SUBTRACT-ENABLED
+005010         SUBTRACT NUM1 FROM NUM2 GIVING SUBTRACT-RESULT
+005020         DISPLAY 'SUBTRACT: ' SUBTRACT-RESULT
+005030     END-IF.
+
+005040     IF RUNCTL-MULTIPLY-ENABLED
+005050         MULTIPLY NUM1 BY NUM2 GIVING MULTIPLY-RESULT
+005060         DISPLAY 'MULTIPLY: ' MULTIPLY-RESULT
+005070     END-IF.
+
+005080     IF RUNCTL-DIVIDE-ENABLED
+005090         DIVIDE NUM2 BY NUM1 GIVING DIVIDE-RESULT
+005100         DISPLAY 'DIVIDE: ' DIVIDE-RESULT
+005110     END-IF.
+
+005120     DISPLAY ' '.
+005130     DISPLAY 'NAME: ' NAME-VAR.
+005140     DISPLAY 'AGE: ' AGE-VAR.
+
+005150     PERFORM 2100-WRITE-DETAIL THRU 2100-WRITE-DETAIL-EXIT.
+005160     PERFORM 2110-WRITE-AUDIT THRU 2110-WRITE-AUDIT-EXIT.
+
+005170     ADD ADD-RESULT SUBTRACT-RESULT MULTIPLY-RESULT
+005180         DIVIDE-RESULT TO BOP-RESULT-TOTAL.
+005190 2200-COMPUTE-ARITHMETIC-EXIT.
+005200     EXIT.
+
+005210*****************************************************************
+005220*    2100-WRITE-DETAIL
+005230*        FORMAT AND WRITE ONE RPTOUT DETAIL LINE FOR THE
+005240*        TRANSACTION JUST PROCESSED.
+005250*****************************************************************
+005260 2100-WRITE-DETAIL.
+005270     MOVE BOP-T-CUST-ID(BOP-TRANS-IDX) TO RPT-D-CUST-ID.
+005280     MOVE NAME-VAR       TO RPT-D-NAME.
+005290     MOVE AGE-VAR        TO RPT-D-AGE.
+005300     MOVE ADD-RESULT     TO RPT-D-ADD.
+005310     MOVE SUBTRACT-RESULT TO RPT-D-SUBTRACT.
+005320     MOVE MULTIPLY-RESULT TO RPT-D-MULTIPLY.
+005330     MOVE DIVIDE-RESULT  TO RPT-D-DIVIDE.
+005340     MOVE RPT-DETAIL-LINE TO RPT-RECORD.
+005350     WRITE RPT-RECORD.
+005360 2100-WRITE-DETAIL-EXIT.
+005370     EXIT.
+
+005380*****************************************************************
+005390*    2110-WRITE-AUDIT
+005400*        APPEND ONE AUDIT TRAIL RECORD FOR THE TRANSACTION JUST
+005410*        PROCESSED - OPERANDS, ALL FOUR RESULTS, THE TIMESTAMP IT
+005420*        WAS COMPUTED, AND THIS JOB'S RUN ID.
+005430*****************************************************************
+005440 2110-WRITE-AUDIT.
+005450     ACCEPT BOP-CURRENT-DATE FROM DATE.
+005460     ACCEPT BOP-CURRENT-TIME FROM TIME.
+005470     MOVE BOP-T-CUST-ID(BOP-TRANS-IDX) TO AUD-CUST-ID.
+005480     MOVE NUM1              TO AUD-NUM1.
+005490     MOVE NUM2              TO AUD-NUM2.
+005500     MOVE ADD-RESULT        TO AUD-ADD-RESULT.
+005510     MOVE SUBTRACT-RESULT   TO AUD-SUBTRACT-RESULT.
+005520     MOVE MULTIPLY-RESULT   TO AUD-MULTIPLY-RESULT.
+005530     MOVE DIVIDE-RESULT     TO AUD-DIVIDE-RESULT.
+005540     MOVE BOP-CURRENT-DATE  TO AUD-TS-DATE.
+005550     MOVE BOP-CURRENT-TIME  TO AUD-TS-TIME.
+005560     MOVE BOP-RUN-ID        TO AUD-RUN-ID.
+005570     MOVE AUD-RECORD        TO AUD-FILE-RECORD.
+005580     WRITE AUD-FILE-RECORD.
+005590 2110-WRITE-AUDIT-EXIT.
+005600     EXIT.
+
+005610*****************************************************************
+005620*    9000-TERMINATE
+005630*        CLOSE FILES AND RETURN CONTROL TO THE OPERATING SYSTEM.
+005631*        THIS IS ALSO ENTERED FROM AN EARLY-EXIT OPEN/SORT FAILURE
+005632*        IN 1000-INITIALIZE, WHERE RPTOUT/EXCOUT/CUSTMAST/AUDITLOG
+005633*        MAY NOT ALL HAVE BEEN OPENED YET, SO EVERY WRITE AND
+005634*        CLOSE BELOW IS GUARDED BY THE OPEN SWITCH THE FILE'S OWN
+005635*        OPEN SET.
+005640*****************************************************************
+005650 9000-TERMINATE.
+005651     IF RPTOUT-IS-OPEN
+005652         PERFORM 9100-WRITE-TRAILER THRU 9100-WRITE-TRAILER-EXIT
+005653         PERFORM 9150-RECONCILE THRU 9150-RECONCILE-EXIT
+005654     END-IF.
+005680     PERFORM 9050-CLEAR-CHECKPOINT
+005681         THRU 9050-CLEAR-CHECKPOINT-EXIT.
+005690     IF RPTOUT-IS-OPEN
+005691         CLOSE RPTOUT-FILE
+005692     END-IF.
+005700     IF EXCOUT-IS-OPEN
+005701         CLOSE EXCOUT-FILE
+005702     END-IF.
+005710     IF CUSTMAST-IS-OPEN
+005711         CLOSE CUSTMAST-FILE
+005712     END-IF.
+005720     IF AUDIT-IS-OPEN
+005721         CLOSE AUDIT-FILE
+005722     END-IF.
+005730 9000-TERMINATE-EXIT.
+005740     EXIT.
+
+005750*****************************************************************
+005760*    9100-WRITE-TRAILER
+005770*        WRITE THE RPTOUT CONTROL TOTAL LINE, INCLUDING HOW MANY
+005771*        TRANSACTIONS 2050-VALIDATE-TRANS REJECTED TO EXCOUT.
+005780*****************************************************************
+005790 9100-WRITE-TRAILER.
+005800     MOVE BOP-RECORD-COUNT TO RPT-T-RECORD-COUNT.
+005810     MOVE BOP-RESULT-TOTAL TO RPT-T-RESULT-TOTAL.
+005811     MOVE BOP-EXCEPTION-COUNT TO RPT-T-EXCEPTION-COUNT.
+005820     MOVE RPT-TRAILER-LINE TO RPT-RECORD.
+005830     WRITE RPT-RECORD.
+005840 9100-WRITE-TRAILER-EXIT.
+005850     EXIT.
+
+005860*****************************************************************
+005870*    9150-RECONCILE
+005880*        COMPARE THE ACCUMULATED RESULT TOTAL TO AN EXTERNALLY
+005890*        SUPPLIED CONTROL TOTAL (CTLIN) AND WRITE A MATCH/BREAK
+005900*        LINE TO RPTOUT SO OPERATIONS CATCHES UNDER- OR
+005910*        OVER-PROCESSING BEFORE IT REACHES DOWNSTREAM REPORTS.
+005920*****************************************************************
+005930 9150-RECONCILE.
+005940     OPEN INPUT CTLIN-FILE.
+005950     IF BOP-CTLIN-STATUS = '00'
+005960         READ CTLIN-FILE
+005970             AT END
+005980                 MOVE ZERO TO CTL-EXPECTED-TOTAL
+005990         END-READ
+006000         CLOSE CTLIN-FILE
+006010     ELSE
+006020         MOVE ZERO TO CTL-EXPECTED-TOTAL
+006030     END-IF.
+006040     MOVE BOP-RESULT-TOTAL TO RPT-R-COMPUTED-TOTAL.
+006050     MOVE CTL-EXPECTED-TOTAL TO RPT-R-CONTROL-TOTAL.
+006060     IF BOP-RESULT-TOTAL = CTL-EXPECTED-TOTAL
+006070         MOVE 'MATCH' TO RPT-R-STATUS
+006080     ELSE
+006090         MOVE 'BREAK' TO RPT-R-STATUS
+006100     END-IF.
+006110     MOVE RPT-RECON-LINE TO RPT-RECORD.
+006120     WRITE RPT-RECORD.
+006130 9150-RECONCILE-EXIT.
+006140     EXIT.
+
+006150*****************************************************************
+006160*    9050-CLEAR-CHECKPOINT
+006170*        A NORMAL END OF JOB MEANS TRANIN WAS PROCESSED TO
+006180*        COMPLETION, SO ANY CHECKPOINT FROM THIS OR A PRIOR RUN
+006190*        NO LONGER APPLIES.  REOPENING CHKPT FOR OUTPUT WITH NO
+006200*        RECORDS WRITTEN CLEARS IT SO THE NEXT RUN STARTS FROM
+006210*        RECORD ONE.  THIS RUNS FROM 9000-TERMINATE ITSELF, SO A
+006211*        FAILURE HERE ONLY DISPLAYS A DIAGNOSTIC RATHER THAN
+006212*        RE-ENTERING 9000-TERMINATE.
+006220*****************************************************************
+006230 9050-CLEAR-CHECKPOINT.
+006240     OPEN OUTPUT CHKPT-FILE.
+006241     IF BOP-CHKPT-STATUS NOT = '00'
+006242         DISPLAY 'CHKPT CLEAR OPEN FAILED - STATUS '
+006243             BOP-CHKPT-STATUS
+006244     END-IF.
+006250     CLOSE CHKPT-FILE.
+006260 9050-CLEAR-CHECKPOINT-EXIT.
+006270     EXIT.
