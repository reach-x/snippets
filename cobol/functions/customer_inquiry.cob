@@ -0,0 +1,255 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CUSTOMER-INQUIRY.
+000030 AUTHOR.        D. OKONKWO.
+000040 INSTALLATION.  REACH-X DATA CENTER.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    -------------------------------------------------------
+000100*    08/08/2026  DOK   ORIGINAL PROGRAM.  ONLINE INQUIRY AGAINST
+000110*                      PRIOR BASIC-OPERATIONS RUNS.  EACH INQIN
+000120*                      REQUEST (CUSTOMER ID, RUN DATE) IS LOOKED
+000130*                      UP ON AUDITLOG FOR A MATCHING TRANSACTION
+000140*                      AND ON CUSTMAST FOR THE CUSTOMER'S NAME
+000150*                      AND AGE.  THE RESPONSE (NAME, AGE, AND THE
+000160*                      FOUR RESULT VALUES FROM THAT RUN) IS
+000170*                      DISPLAYED AND WRITTEN TO INQOUT SO
+000180*                      CUSTOMER SERVICE DOES NOT NEED TO FIND AND
+000190*                      READ A BATCH LOG.
+000200*****************************************************************
+000210
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER.   IBM-370.
+000250 OBJECT-COMPUTER.   IBM-370.
+000260
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT INQIN-FILE ASSIGN TO INQIN
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS CINQ-INQIN-STATUS.
+000320     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS CINQ-AUDIT-STATUS.
+000350     SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS RANDOM
+000380         RECORD KEY IS CUST-ID
+000390         FILE STATUS IS CINQ-CUSTMAST-STATUS.
+000400     SELECT INQOUT-FILE ASSIGN TO INQOUT
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS CINQ-INQOUT-STATUS.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  INQIN-FILE
+000470     RECORDING MODE IS F
+000480     LABEL RECORDS ARE STANDARD.
+000490 COPY INQREQ.
+000500
+000510 FD  AUDIT-FILE
+000520     RECORDING MODE IS F
+000530     LABEL RECORDS ARE STANDARD.
+000540 COPY AUDITREC.
+000550
+000560 FD  CUSTMAST-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580 COPY CUSTMAST.
+000590
+000600 FD  INQOUT-FILE
+000610     RECORDING MODE IS F
+000620     LABEL RECORDS ARE STANDARD.
+000630 01  INQ-FILE-RECORD          PIC X(110).
+000640
+000650 WORKING-STORAGE SECTION.
+000660*****************************************************************
+000670*    FILE STATUS AND CONTROL SWITCHES
+000680*****************************************************************
+000690 77  CINQ-INQIN-STATUS        PIC X(02) VALUE SPACES.
+000700 77  CINQ-AUDIT-STATUS        PIC X(02) VALUE SPACES.
+000710 77  CINQ-CUSTMAST-STATUS     PIC X(02) VALUE SPACES.
+000720 77  CINQ-INQOUT-STATUS       PIC X(02) VALUE SPACES.
+000730 77  CINQ-INQIN-EOF-SWITCH    PIC X(01) VALUE 'N'.
+000740     88  END-OF-INQIN                 VALUE 'Y'.
+000750 77  CINQ-AUDIT-EOF-SWITCH    PIC X(01) VALUE 'N'.
+000760     88  END-OF-AUDIT                 VALUE 'Y'.
+000770 77  CINQ-FOUND-SWITCH        PIC X(01) VALUE 'N'.
+000780     88  CINQ-RECORD-WAS-FOUND         VALUE 'Y'.
+000790     88  CINQ-RECORD-NOT-FOUND         VALUE 'N'.
+000800 77  CINQ-CUSTOMER-FOUND-SWITCH PIC X(01) VALUE 'N'.
+000810     88  CINQ-CUSTOMER-WAS-FOUND       VALUE 'Y'.
+000820     88  CINQ-CUSTOMER-NOT-FOUND       VALUE 'N'.
+000830
+000840*****************************************************************
+000850*    INQUIRY RESPONSE LINE (BUILT HERE, MOVED TO THE
+000860*    INQ-FILE-RECORD FD AREA BEFORE EACH WRITE)
+000870*****************************************************************
+000880 COPY INQRESP.
+000890
+000900 PROCEDURE DIVISION.
+000910*****************************************************************
+000920*    0000-MAINLINE
+000930*        TOP LEVEL CONTROL FOR THE ONLINE INQUIRY TRANSACTION.
+000940*****************************************************************
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000970     PERFORM 2000-PROCESS-INQUIRY THRU 2000-PROCESS-INQUIRY-EXIT
+000980         UNTIL END-OF-INQIN.
+000990     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001000     STOP RUN.
+001010
+001020*****************************************************************
+001030*    1000-INITIALIZE
+001040*        OPEN THE INQUIRY REQUEST, CUSTOMER MASTER AND RESPONSE
+001050*        FILES AND READ THE FIRST INQUIRY REQUEST.
+001060*****************************************************************
+001070 1000-INITIALIZE.
+001080     DISPLAY ' '.
+001090     DISPLAY '=== CUSTOMER INQUIRY ==='.
+001100     DISPLAY ' '.
+001110     OPEN INPUT INQIN-FILE.
+001120     IF CINQ-INQIN-STATUS NOT = '00'
+001130         DISPLAY 'INQIN OPEN FAILED - STATUS ' CINQ-INQIN-STATUS
+001131         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+001132         STOP RUN
+001133     END-IF.
+001150     OPEN INPUT CUSTMAST-FILE.
+001160     IF CINQ-CUSTMAST-STATUS NOT = '00'
+001170         DISPLAY 'CUSTMAST OPEN FAIL - STAT ' CINQ-CUSTMAST-STATUS
+001171         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+001172         STOP RUN
+001173     END-IF.
+001190     OPEN OUTPUT INQOUT-FILE.
+001200     IF CINQ-INQOUT-STATUS NOT = '00'
+001210         DISPLAY 'INQOUT OPEN FAILED - STATUS ' CINQ-INQOUT-STATUS
+001211         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+001212         STOP RUN
+001213     END-IF.
+001230     PERFORM 1100-READ-INQIN THRU 1100-READ-INQIN-EXIT.
+001240 1000-INITIALIZE-EXIT.
+001250     EXIT.
+001260
+001270*****************************************************************
+001280*    1100-READ-INQIN
+001290*        READ THE NEXT INQUIRY REQUEST FROM INQIN.
+001300*****************************************************************
+001310 1100-READ-INQIN.
+001320     READ INQIN-FILE
+001330         AT END
+001340             MOVE 'Y' TO CINQ-INQIN-EOF-SWITCH.
+001350 1100-READ-INQIN-EXIT.
+001360     EXIT.
+001370
+001380*****************************************************************
+001390*    2000-PROCESS-INQUIRY
+001400*        LOOK UP ONE INQUIRY REQUEST ON CUSTMAST AND AUDITLOG AND
+001410*        WRITE THE RESPONSE, THEN READ THE NEXT REQUEST.
+001420*****************************************************************
+001430 2000-PROCESS-INQUIRY.
+001440     PERFORM 2030-LOOKUP-CUSTOMER THRU 2030-LOOKUP-CUSTOMER-EXIT.
+001450     PERFORM 2050-LOOKUP-AUDIT THRU 2050-LOOKUP-AUDIT-EXIT.
+001460     PERFORM 2100-WRITE-RESPONSE THRU 2100-WRITE-RESPONSE-EXIT.
+001470     PERFORM 1100-READ-INQIN THRU 1100-READ-INQIN-EXIT.
+001480 2000-PROCESS-INQUIRY-EXIT.
+001490     EXIT.
+001500
+001510*****************************************************************
+001520*    2030-LOOKUP-CUSTOMER
+001530*        LOOK UP THE REQUESTED CUSTOMER ID ON CUSTMAST.
+001540*****************************************************************
+001550 2030-LOOKUP-CUSTOMER.
+001560     MOVE 'Y' TO CINQ-CUSTOMER-FOUND-SWITCH.
+001570     MOVE INQR-CUST-ID TO CUST-ID.
+001580     READ CUSTMAST-FILE
+001590         INVALID KEY
+001600             MOVE 'N' TO CINQ-CUSTOMER-FOUND-SWITCH
+001610     END-READ.
+001620 2030-LOOKUP-CUSTOMER-EXIT.
+001630     EXIT.
+001640
+001650*****************************************************************
+001660*    2050-LOOKUP-AUDIT
+001670*        SCAN AUDITLOG FROM THE BEGINNING FOR THE FIRST RECORD
+001680*        MATCHING THE REQUESTED CUSTOMER ID AND RUN DATE.
+001690*        AUDITLOG IS A SEQUENTIAL FILE WITH NO ALTERNATE KEY, SO
+001700*        EACH INQUIRY REOPENS IT AND SCANS FROM RECORD ONE.
+001710*****************************************************************
+001720 2050-LOOKUP-AUDIT.
+001730     MOVE 'N' TO CINQ-FOUND-SWITCH.
+001740     MOVE 'N' TO CINQ-AUDIT-EOF-SWITCH.
+001750     OPEN INPUT AUDIT-FILE.
+001760     IF CINQ-AUDIT-STATUS NOT = '00'
+001770         GO TO 2050-LOOKUP-AUDIT-EXIT.
+001780     PERFORM 2055-SCAN-ONE-AUDIT-RECORD
+001790         THRU 2055-SCAN-ONE-AUDIT-RECORD-EXIT
+001800         UNTIL END-OF-AUDIT OR CINQ-RECORD-WAS-FOUND.
+001810     CLOSE AUDIT-FILE.
+001820 2050-LOOKUP-AUDIT-EXIT.
+001830     EXIT.
+001840
+001850*****************************************************************
+001860*    2055-SCAN-ONE-AUDIT-RECORD
+001870*        READ ONE AUDITLOG RECORD AND CHECK IT AGAINST THE
+001880*        REQUESTED CUSTOMER ID AND RUN DATE.
+001890*****************************************************************
+001900 2055-SCAN-ONE-AUDIT-RECORD.
+001910     READ AUDIT-FILE
+001920         AT END
+001930             MOVE 'Y' TO CINQ-AUDIT-EOF-SWITCH
+001940             GO TO 2055-SCAN-ONE-AUDIT-RECORD-EXIT.
+001950     IF AUD-CUST-ID = INQR-CUST-ID
+001960         AND AUD-TS-DATE = INQR-RUN-DATE
+001970         MOVE 'Y' TO CINQ-FOUND-SWITCH
+001980     END-IF.
+001990 2055-SCAN-ONE-AUDIT-RECORD-EXIT.
+002000     EXIT.
+002010
+002020*****************************************************************
+002030*    2100-WRITE-RESPONSE
+002040*        FORMAT, DISPLAY AND WRITE THE INQUIRY RESPONSE LINE FOR
+002050*        THE REQUEST JUST LOOKED UP.
+002060*****************************************************************
+002070 2100-WRITE-RESPONSE.
+002080     MOVE INQR-CUST-ID  TO INQS-CUST-ID.
+002090     MOVE INQR-RUN-DATE TO INQS-RUN-DATE.
+002100     IF CINQ-CUSTOMER-WAS-FOUND AND CINQ-RECORD-WAS-FOUND
+002110         MOVE CUST-NAME        TO INQS-NAME
+002120         MOVE CUST-AGE         TO INQS-AGE
+002130         MOVE AUD-ADD-RESULT   TO INQS-ADD
+002140         MOVE AUD-SUBTRACT-RESULT TO INQS-SUBTRACT
+002150         MOVE AUD-MULTIPLY-RESULT TO INQS-MULTIPLY
+002160         MOVE AUD-DIVIDE-RESULT   TO INQS-DIVIDE
+002170         MOVE 'FOUND'          TO INQS-STATUS
+002180     ELSE
+002190         MOVE SPACES           TO INQS-NAME
+002200         MOVE ZERO             TO INQS-AGE
+002210         MOVE ZERO             TO INQS-ADD INQS-SUBTRACT
+002220             INQS-MULTIPLY INQS-DIVIDE
+002230         MOVE 'NOT FOUND'      TO INQS-STATUS
+002240     END-IF.
+002250     DISPLAY 'CUST-ID: ' INQS-CUST-ID.
+002260     DISPLAY 'RUN DATE: ' INQS-RUN-DATE.
+002270     DISPLAY 'STATUS: ' INQS-STATUS.
+002280     DISPLAY 'NAME: ' INQS-NAME.
+002290     DISPLAY 'AGE: ' INQS-AGE.
+002300     DISPLAY 'ADD: ' INQS-ADD.
+002310     DISPLAY 'SUBTRACT: ' INQS-SUBTRACT.
+002320     DISPLAY 'MULTIPLY: ' INQS-MULTIPLY.
+002330     DISPLAY 'DIVIDE: ' INQS-DIVIDE.
+002340     DISPLAY ' '.
+002350     MOVE INQS-RESPONSE-LINE TO INQ-FILE-RECORD.
+002360     WRITE INQ-FILE-RECORD.
+002370 2100-WRITE-RESPONSE-EXIT.
+002380     EXIT.
+002390
+002400*****************************************************************
+002410*    9000-TERMINATE
+002420*        CLOSE FILES AND RETURN CONTROL TO THE OPERATING SYSTEM.
+002430*****************************************************************
+002440 9000-TERMINATE.
+002450     CLOSE INQIN-FILE.
+002460     CLOSE CUSTMAST-FILE.
+002470     CLOSE INQOUT-FILE.
+002480 9000-TERMINATE-EXIT.
+002490     EXIT.
