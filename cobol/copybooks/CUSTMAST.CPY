@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*    COPYBOOK    : CUSTMAST.CPY
+000030*    DESCRIPTION : CUSTOMER MASTER RECORD.  KEYED BY CUST-ID SO
+000040*                  BASIC-OPERATIONS CAN LOOK UP A CUSTOMER'S NAME
+000050*                  AND AGE FOR EACH TRANSACTION INSTEAD OF USING
+000060*                  A FIXED DEMO NAME.
+000070*****************************************************************
+000080 01  CUST-RECORD.
+000090     05  CUST-ID              PIC X(06).
+000100     05  CUST-NAME            PIC X(20).
+000110     05  CUST-AGE             PIC 9(03).
+000120     05  CUST-ADDRESS         PIC X(30).
+000130     05  CUST-ACCOUNT-STATUS  PIC X(01).
+000140         88  CUST-ACCOUNT-ACTIVE    VALUE 'A'.
+000150         88  CUST-ACCOUNT-CLOSED    VALUE 'C'.
+000160         88  CUST-ACCOUNT-SUSPENDED VALUE 'S'.
+000170     05  FILLER               PIC X(10) VALUE SPACES.
