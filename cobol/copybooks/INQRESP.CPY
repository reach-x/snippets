@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020*    COPYBOOK    : INQRESP.CPY
+000030*    DESCRIPTION : ONLINE INQUIRY RESPONSE LINE - ONE LINE PER
+000040*                  REQUEST WRITTEN TO INQOUT (BUILT HERE, MOVED
+000050*                  TO THE INQ-FILE-RECORD FD AREA BEFORE WRITE).
+000060*****************************************************************
+000070 01  INQS-RESPONSE-LINE.
+000080     05  INQS-CUST-ID         PIC X(06).
+000090     05  FILLER               PIC X(02) VALUE SPACES.
+000100     05  INQS-RUN-DATE        PIC 9(06).
+000110     05  FILLER               PIC X(02) VALUE SPACES.
+000120     05  INQS-NAME            PIC X(20).
+000130     05  FILLER               PIC X(02) VALUE SPACES.
+000140     05  INQS-AGE             PIC ZZ9.
+000150     05  FILLER               PIC X(02) VALUE SPACES.
+000160     05  INQS-ADD             PIC ZZZ,ZZ9.
+000170     05  FILLER               PIC X(02) VALUE SPACES.
+000180     05  INQS-SUBTRACT        PIC ZZZ,ZZ9.
+000190     05  FILLER               PIC X(02) VALUE SPACES.
+000200     05  INQS-MULTIPLY        PIC ZZZ,ZZ9.
+000210     05  FILLER               PIC X(02) VALUE SPACES.
+000220     05  INQS-DIVIDE          PIC ZZZ,ZZ9.
+000230     05  FILLER               PIC X(02) VALUE SPACES.
+000240     05  INQS-STATUS          PIC X(10) VALUE SPACES.
+000250     05  FILLER               PIC X(21) VALUE SPACES.
