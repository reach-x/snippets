@@ -0,0 +1,9 @@
+000010*****************************************************************
+000020*    COPYBOOK    : INQREQ.CPY
+000030*    DESCRIPTION : ONLINE INQUIRY REQUEST RECORD - A CUSTOMER ID
+000040*                  AND A RUN DATE TO LOOK UP ON AUDITLOG.
+000050*****************************************************************
+000060 01  INQR-REQUEST-RECORD.
+000070     05  INQR-CUST-ID         PIC X(06).
+000080     05  INQR-RUN-DATE        PIC 9(06).
+000090     05  FILLER               PIC X(08) VALUE SPACES.
