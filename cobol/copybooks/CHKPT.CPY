@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*    COPYBOOK    : CHKPT.CPY
+000030*    DESCRIPTION : CHECKPOINT RECORD FOR THE ARITHMETIC BATCH RUN.
+000040*                  HOLDS THE RECORD COUNT, THE RUNNING RESULT
+000050*                  TOTAL AND LAST CUSTOMER KEY PROCESSED SO A
+000051*                  RESTART CAN REPOSITION TRANIN AND RESUME THE
+000052*                  RECONCILIATION TOTAL WHERE THE PRIOR RUN LEFT
+000053*                  OFF.
+000060*****************************************************************
+000070 01  CHK-RECORD.
+000080     05  CHK-RECORD-COUNT     PIC 9(07).
+000081     05  CHK-RESULT-TOTAL     PIC 9(12).
+000090     05  CHK-LAST-KEY         PIC X(06).
