@@ -0,0 +1,9 @@
+000010*****************************************************************
+000020*    COPYBOOK    : CTLTOT.CPY
+000030*    DESCRIPTION : EXTERNALLY SUPPLIED CONTROL TOTAL RECORD USED
+000040*                  TO RECONCILE AGAINST THE RESULT TOTAL
+000050*                  ACCUMULATED BY THE ARITHMETIC BATCH RUN.
+000060*****************************************************************
+000070 01  CTL-RECORD.
+000080     05  CTL-EXPECTED-TOTAL   PIC 9(12).
+000090     05  FILLER               PIC X(07) VALUE SPACES.
