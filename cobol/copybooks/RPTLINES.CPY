@@ -0,0 +1,53 @@
+000010*****************************************************************
+000020*    COPYBOOK    : RPTLINES.CPY
+000030*    DESCRIPTION : SUMMARY REPORT LINE LAYOUTS FOR RPTOUT.
+000040*                  HEADER, DETAIL AND TRAILER SHARE THE SAME
+000050*                  FD RECORD AREA (ONE LINE WRITTEN AT A TIME).
+000060*****************************************************************
+000070 01  RPT-HEADER-LINE.
+000080     05  FILLER          PIC X(08) VALUE 'CUST-ID '.
+000090     05  FILLER          PIC X(22) VALUE
+000091         'CUSTOMER NAME         '.
+000100     05  FILLER          PIC X(05) VALUE 'AGE  '.
+000110     05  FILLER          PIC X(11) VALUE '       ADD '.
+000120     05  FILLER          PIC X(11) VALUE '  SUBTRACT '.
+000130     05  FILLER          PIC X(11) VALUE '  MULTIPLY '.
+000140     05  FILLER          PIC X(11) VALUE '    DIVIDE '.
+000150     05  FILLER          PIC X(52) VALUE SPACES.
+000160
+000170 01  RPT-DETAIL-LINE.
+000180     05  RPT-D-CUST-ID        PIC X(06).
+000190     05  FILLER               PIC X(02) VALUE SPACES.
+000200     05  RPT-D-NAME           PIC X(20).
+000210     05  FILLER               PIC X(02) VALUE SPACES.
+000220     05  RPT-D-AGE            PIC ZZ9.
+000230     05  FILLER               PIC X(02) VALUE SPACES.
+000240     05  RPT-D-ADD            PIC ZZZ,ZZ9.
+000250     05  FILLER               PIC X(02) VALUE SPACES.
+000260     05  RPT-D-SUBTRACT       PIC ZZZ,ZZ9.
+000270     05  FILLER               PIC X(02) VALUE SPACES.
+000280     05  RPT-D-MULTIPLY       PIC ZZZ,ZZ9.
+000290     05  FILLER               PIC X(02) VALUE SPACES.
+000300     05  RPT-D-DIVIDE         PIC ZZZ,ZZ9.
+000310     05  FILLER               PIC X(38) VALUE SPACES.
+000320
+000330 01  RPT-TRAILER-LINE.
+000340     05  FILLER          PIC X(19) VALUE 'CONTROL TOTAL RECS'.
+000350     05  RPT-T-RECORD-COUNT   PIC ZZZ,ZZ9.
+000360     05  FILLER               PIC X(05) VALUE SPACES.
+000370     05  FILLER          PIC X(19) VALUE 'CONTROL TOTAL AMT '.
+000380     05  RPT-T-RESULT-TOTAL   PIC ZZZ,ZZZ,ZZZ,ZZ9.
+000385     05  FILLER               PIC X(05) VALUE SPACES.
+000386     05  FILLER          PIC X(19) VALUE 'EXCEPTIONS REJECTED'.
+000387     05  RPT-T-EXCEPTION-COUNT PIC ZZZ,ZZ9.
+000390     05  FILLER               PIC X(30) VALUE SPACES.
+000400
+000410 01  RPT-RECON-LINE.
+000420     05  FILLER          PIC X(16) VALUE 'COMPUTED TOTAL '.
+000430     05  RPT-R-COMPUTED-TOTAL PIC ZZZ,ZZZ,ZZZ,ZZ9.
+000440     05  FILLER               PIC X(05) VALUE SPACES.
+000450     05  FILLER          PIC X(16) VALUE 'CONTROL TOTAL  '.
+000460     05  RPT-R-CONTROL-TOTAL  PIC ZZZ,ZZZ,ZZZ,ZZ9.
+000470     05  FILLER               PIC X(05) VALUE SPACES.
+000480     05  RPT-R-STATUS         PIC X(10).
+000490     05  FILLER               PIC X(49) VALUE SPACES.
