@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*    COPYBOOK    : RUNCTL.CPY
+000030*    DESCRIPTION : RUN CONTROL CARD LAYOUT - ONE RECORD TELLING
+000040*                  THE ARITHMETIC BATCH RUN WHICH OF THE FOUR
+000050*                  OPERATIONS TO PERFORM THIS RUN.  A MISSING OR
+000060*                  EMPTY CONTROL CARD FILE DEFAULTS TO RUNNING
+000070*                  ALL FOUR OPERATIONS.
+000080*****************************************************************
+000090 01  RUNCTL-RECORD.
+000100     05  RUNCTL-RUN-ADD            PIC X(01).
+000110         88  RUNCTL-ADD-ENABLED            VALUE 'Y'.
+000120     05  RUNCTL-RUN-SUBTRACT       PIC X(01).
+000130         88  RUNCTL-SUBTRACT-ENABLED       VALUE 'Y'.
+000140     05  RUNCTL-RUN-MULTIPLY       PIC X(01).
+000150         88  RUNCTL-MULTIPLY-ENABLED       VALUE 'Y'.
+000160     05  RUNCTL-RUN-DIVIDE        PIC X(01).
+000170         88  RUNCTL-DIVIDE-ENABLED         VALUE 'Y'.
+000180     05  FILLER                   PIC X(16).
