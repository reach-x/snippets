@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*    COPYBOOK    : EXCREC.CPY
+000030*    DESCRIPTION : EXCEPTION RECORD FOR TRANSACTIONS REJECTED BY
+000040*                  VALIDATION (ZERO DIVISOR, OUT-OF-RANGE AGE).
+000050*****************************************************************
+000060 01  EXC-RECORD.
+000070     05  EXC-CUST-ID          PIC X(06).
+000080     05  EXC-REASON-CODE      PIC 9(02).
+000090     05  EXC-REASON-TEXT      PIC X(35).
+000100     05  FILLER               PIC X(05) VALUE SPACES.
