@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*    COPYBOOK    : TRANFILE.CPY
+000030*    DESCRIPTION : DAILY ARITHMETIC TRANSACTION RECORD LAYOUT
+000040*                  ONE RECORD PER CUSTOMER OPERAND PAIR
+000050*****************************************************************
+000060 01  TRAN-RECORD.
+000070     05  TRAN-CUST-ID         PIC X(06).
+000080     05  TRAN-NUM1            PIC 9(03).
+000090     05  TRAN-NUM2            PIC 9(03).
+000100     05  FILLER               PIC X(10).
