@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*    COPYBOOK    : AUDITREC.CPY
+000030*    DESCRIPTION : AUDIT TRAIL RECORD FOR ONE ARITHMETIC
+000040*                  TRANSACTION - OPERANDS, ALL FOUR RESULTS, THE
+000050*                  TIMESTAMP IT WAS COMPUTED, AND THE RUN ID OF
+000060*                  THE JOB THAT COMPUTED IT.
+000070*****************************************************************
+000080 01  AUD-RECORD.
+000090     05  AUD-CUST-ID            PIC X(06).
+000100     05  AUD-NUM1               PIC 9(03).
+000110     05  AUD-NUM2               PIC 9(03).
+000120     05  AUD-ADD-RESULT         PIC 9(06).
+000130     05  AUD-SUBTRACT-RESULT    PIC 9(06).
+000140     05  AUD-MULTIPLY-RESULT    PIC 9(06).
+000150     05  AUD-DIVIDE-RESULT      PIC 9(06).
+000160     05  AUD-TIMESTAMP.
+000170         10  AUD-TS-DATE        PIC 9(06).
+000180         10  AUD-TS-TIME        PIC 9(08).
+000190     05  AUD-RUN-ID             PIC X(14).
+000200     05  FILLER                 PIC X(04) VALUE SPACES.
